@@ -1,32 +1,318 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.           HELLO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USERS-FILE ASSIGN TO "USERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS US-USER-ID
+               FILE STATUS IS WS-USERS-STATUS.
+           SELECT OPTIONAL LOGIN-LOG ASSIGN TO "LOGIN.LOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOGIN-LOG-STATUS.
+           SELECT TRANS-FILE ASSIGN TO "TRANS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT OPTIONAL CKPT-FILE ASSIGN TO "CKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
-       
+
+       FILE SECTION.
+       FD  USERS-FILE.
+       COPY USERSREC.
+
+       FD  LOGIN-LOG.
+       COPY LOGLOGREC.
+
+       FD  TRANS-FILE.
+       COPY TRANREC.
+
+       FD  CKPT-FILE.
+       COPY CKPTREC.
+
        WORKING-STORAGE SECTION.
-       01 USER-NAME                               PIC X(40)   VALUE SPACES.
-       
+       COPY LANGTXT.
+
+       01 WS-LANG-CODE                  PIC X(2)    VALUE 'PT'.
+       01 USER-ID                       PIC X(10)   VALUE SPACES.
+       01 USER-NAME                     PIC X(40)   VALUE SPACES.
+       01 WS-USERS-STATUS               PIC XX      VALUE SPACES.
+       01 WS-LOGIN-LOG-STATUS           PIC XX      VALUE SPACES.
+       01 WS-USER-FOUND                 PIC X       VALUE 'N'.
+           88 USER-FOUND                            VALUE 'Y'.
+           88 USER-NOT-FOUND                        VALUE 'N'.
+       01 WS-USER-INVALID               PIC X       VALUE 'N'.
+           88 USER-RECORD-INVALID                   VALUE 'Y'.
+       01 WS-TERM-ID                    PIC X(8)    VALUE 'LOCAL'.
+       01 WS-MENU-OPTION                PIC 9       VALUE 9.
+       01 WS-TRANS-STATUS               PIC XX      VALUE SPACES.
+       01 WS-RUN-PARM                   PIC X(80)   VALUE SPACES.
+       01 WS-RUN-MODE                   PIC X       VALUE 'I'.
+           88 BATCH-MODE                            VALUE 'B'.
+           88 INTERACTIVE-MODE                      VALUE 'I'.
+       01 WS-TRANS-EOF                  PIC X       VALUE 'N'.
+           88 TRANS-EOF                             VALUE 'Y'.
+       01 WS-CKPT-STATUS                PIC XX      VALUE SPACES.
+       01 WS-CKPT-STEP                  PIC X(10)   VALUE 'START'.
+           88 CKPT-AT-LOGIN                         VALUE 'LOGIN'.
+       01 WS-SESSION-DATE                PIC X(8)   VALUE SPACES.
+       01 WS-SESSION-TIME                PIC X(8)   VALUE SPACES.
+       01 WS-SYSTEM-DOWN                 PIC X      VALUE 'N'.
+           88 SYSTEM-UNAVAILABLE                    VALUE 'Y'.
+       01 WS-TRANS-OPENED                PIC X      VALUE 'N'.
+           88 TRANS-FILE-OPENED                     VALUE 'Y'.
+       01 WS-LOGIN-LOG-OPENED            PIC X      VALUE 'N'.
+           88 LOGIN-LOG-OPENED                      VALUE 'Y'.
+
+       01 CABECALHOS.
+           02 LINHA-EM-BRANCO           PIC X(30)   VALUE SPACES.
+           02 LINHA-SEPARACAO           PIC X(30)   VALUE ALL '*'.
+
        SCREEN SECTION.
        01 CLEAR-SCREEN.
            02 BLANK SCREEN.
-       01 CABECALHOS.
-           02 LINHA-EM-BRANCO                     PIC X(30)   VALUES ALL SPACES.
-           02 LINHA-SEPARACAO                     PIC X(30)   VALUES ALL '*'.
-           02 TITULO-SISTEMA                      PIC X(30)   VALUES ALL '    SISTEMA TESTE EM COBOL    '.
-       
+
        PROCEDURE DIVISION.
        HELLO.
-           PERFORM CABECALHO.
-           DISPLAY (05, 01) 'Digite seu nome: '.
-           ACCEPT (05, 18) USER-NAME.
-           DISPLAY (07, 01) 'Bem vindo '.
-           DISPLAY (07, 11) USER-NAME.
+           PERFORM GET-LANGUAGE-CODE.
+           PERFORM SELECT-LANGUAGE-TEXT.
+           ACCEPT WS-SESSION-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SESSION-TIME FROM TIME.
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE.
+           IF WS-RUN-PARM(1:1) = 'B' OR WS-RUN-PARM(1:1) = 'b'
+               MOVE 'B' TO WS-RUN-MODE
+           ELSE
+               MOVE 'I' TO WS-RUN-MODE
+           END-IF.
+           PERFORM OPEN-USERS-FILE.
+           IF NOT SYSTEM-UNAVAILABLE
+               IF BATCH-MODE
+                   PERFORM BATCH-RUN
+               ELSE
+                   PERFORM INTERACTIVE-RUN
+               END-IF
+               PERFORM CLOSE-USERS-FILE
+           END-IF.
            STOP RUN.
-      
+
+       INTERACTIVE-RUN.
+           PERFORM READ-CHECKPOINT.
+           IF CKPT-AT-LOGIN
+               MOVE CK-USER-ID      TO USER-ID
+               MOVE CK-USER-NAME    TO USER-NAME
+               MOVE CK-SESSION-DATE TO WS-SESSION-DATE
+               MOVE CK-SESSION-TIME TO WS-SESSION-TIME
+               PERFORM CABECALHO
+               DISPLAY (09, 01) CT-RETOMANDO OF CURRENT-TEXT
+               DISPLAY (09, 23) USER-NAME
+               PERFORM DISPLAY-SESSION-TIME
+           ELSE
+               PERFORM CABECALHO
+               PERFORM GET-OPERATOR-ID
+                   UNTIL USER-FOUND
+               DISPLAY (07, 01) CT-BEMVINDO OF CURRENT-TEXT
+               DISPLAY (07, 13) USER-NAME
+               PERFORM DISPLAY-SESSION-TIME
+               PERFORM OPEN-LOGIN-LOG
+               IF LOGIN-LOG-OPENED
+                   PERFORM WRITE-LOGIN-LOG
+                   PERFORM CLOSE-LOGIN-LOG
+               END-IF
+               MOVE 'LOGIN' TO WS-CKPT-STEP
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+           PERFORM MENU-LOOP
+               UNTIL WS-MENU-OPTION = 0.
+           MOVE 'DONE' TO WS-CKPT-STEP.
+           PERFORM SAVE-CHECKPOINT.
+
+       BATCH-RUN.
+           MOVE 'BATCH' TO WS-TERM-ID.
+           MOVE 'N' TO WS-TRANS-EOF.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-STATUS = '00'
+               MOVE 'Y' TO WS-TRANS-OPENED
+           ELSE
+               DISPLAY CT-TRANS-INDISP OF CURRENT-TEXT
+               MOVE 'Y' TO WS-TRANS-EOF
+           END-IF.
+           PERFORM OPEN-LOGIN-LOG.
+           PERFORM UNTIL TRANS-EOF
+               READ TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TRANS-EOF
+                   NOT AT END
+                       PERFORM BATCH-GREET-ONE
+               END-READ
+           END-PERFORM.
+           PERFORM CLOSE-LOGIN-LOG.
+           IF TRANS-FILE-OPENED
+               CLOSE TRANS-FILE
+           END-IF.
+
+       BATCH-GREET-ONE.
+           MOVE TR-USER-ID TO USER-ID.
+           PERFORM LOOKUP-USER.
+           IF USER-FOUND
+               IF LOGIN-LOG-OPENED
+                   PERFORM WRITE-LOGIN-LOG
+               END-IF
+           ELSE
+               IF USER-RECORD-INVALID
+                   DISPLAY CT-CADASTRO-INVALIDO OF CURRENT-TEXT
+                       ': ' USER-ID
+               ELSE
+                   DISPLAY CT-NAO-CADASTRADO OF CURRENT-TEXT
+                       ': ' USER-ID
+               END-IF
+           END-IF.
+
+       MENU-LOOP.
+           PERFORM CABECALHO.
+           DISPLAY (05, 01) CT-MENU-1 OF CURRENT-TEXT.
+           DISPLAY (06, 01) CT-MENU-2 OF CURRENT-TEXT.
+           DISPLAY (07, 01) CT-MENU-3 OF CURRENT-TEXT.
+           DISPLAY (08, 01) CT-MENU-0 OF CURRENT-TEXT.
+           DISPLAY (10, 01) CT-OPCAO OF CURRENT-TEXT.
+           ACCEPT (10, 09) WS-MENU-OPTION.
+           EVALUATE WS-MENU-OPTION
+               WHEN 1
+                   CALL 'LOGRPT'
+               WHEN 2
+                   CALL 'BCHSTAT'
+               WHEN 3
+                   CALL 'MAINMNT'
+               WHEN 0
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY (12, 01) CT-OPCAO-INVALIDA OF CURRENT-TEXT
+           END-EVALUATE.
+
+       GET-OPERATOR-ID.
+           DISPLAY (05, 01) CT-PROMPT-ID OF CURRENT-TEXT.
+           ACCEPT (05, 31) USER-ID.
+           IF USER-ID = SPACES
+               DISPLAY (09, 01) CT-ID-BRANCO OF CURRENT-TEXT
+           ELSE
+               PERFORM LOOKUP-USER
+               IF USER-RECORD-INVALID
+                   DISPLAY (09, 01) CT-CADASTRO-INVALIDO
+                       OF CURRENT-TEXT
+               ELSE
+                   IF USER-NOT-FOUND
+                       DISPLAY (09, 01) CT-NAO-CADASTRADO
+                           OF CURRENT-TEXT
+                   END-IF
+               END-IF
+           END-IF.
+
+       LOOKUP-USER.
+           MOVE 'N' TO WS-USER-FOUND.
+           MOVE 'N' TO WS-USER-INVALID.
+           MOVE USER-ID TO US-USER-ID.
+           READ USERS-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-USER-FOUND
+               NOT INVALID KEY
+                   MOVE US-USER-NAME TO USER-NAME
+                   PERFORM VALIDATE-USER-NAME
+           END-READ.
+
+       VALIDATE-USER-NAME.
+           IF USER-NAME = SPACES OR USER-NAME IS NOT ALPHABETIC
+               MOVE 'N' TO WS-USER-FOUND
+               MOVE 'Y' TO WS-USER-INVALID
+           ELSE
+               MOVE 'Y' TO WS-USER-FOUND
+           END-IF.
+
+       GET-LANGUAGE-CODE.
+           ACCEPT WS-LANG-CODE FROM ENVIRONMENT "HELLO_LANG".
+           IF WS-LANG-CODE = SPACES
+               MOVE 'PT' TO WS-LANG-CODE
+           END-IF.
+
+       SELECT-LANGUAGE-TEXT.
+           EVALUATE WS-LANG-CODE
+               WHEN 'EN'
+                   MOVE CORRESPONDING LANG-TEXT-EN TO CURRENT-TEXT
+               WHEN 'ES'
+                   MOVE CORRESPONDING LANG-TEXT-ES TO CURRENT-TEXT
+               WHEN OTHER
+                   MOVE CORRESPONDING LANG-TEXT-PT TO CURRENT-TEXT
+           END-EVALUATE.
+
+       OPEN-USERS-FILE.
+           OPEN INPUT USERS-FILE.
+           IF WS-USERS-STATUS NOT = '00'
+               MOVE 'Y' TO WS-SYSTEM-DOWN
+               DISPLAY CT-SISTEMA-INDISP OF CURRENT-TEXT
+           END-IF.
+
+       CLOSE-USERS-FILE.
+           CLOSE USERS-FILE.
+
+       READ-CHECKPOINT.
+           MOVE 'START' TO WS-CKPT-STEP.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CKPT-FILE
+                   AT END
+                       MOVE 'START' TO WS-CKPT-STEP
+                   NOT AT END
+                       MOVE CK-LAST-STEP TO WS-CKPT-STEP
+               END-READ
+           END-IF.
+           CLOSE CKPT-FILE.
+
+       SAVE-CHECKPOINT.
+           MOVE WS-CKPT-STEP    TO CK-LAST-STEP.
+           MOVE USER-ID         TO CK-USER-ID.
+           MOVE USER-NAME       TO CK-USER-NAME.
+           MOVE WS-SESSION-DATE TO CK-SESSION-DATE.
+           MOVE WS-SESSION-TIME TO CK-SESSION-TIME.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CKPT-FILE.
+
+       DISPLAY-SESSION-TIME.
+           DISPLAY (08, 01) CT-SESSAO OF CURRENT-TEXT.
+           DISPLAY (08, 23) WS-SESSION-DATE.
+           DISPLAY (08, 32) WS-SESSION-TIME.
+
+       OPEN-LOGIN-LOG.
+           OPEN EXTEND LOGIN-LOG.
+           IF WS-LOGIN-LOG-STATUS = '00' OR WS-LOGIN-LOG-STATUS = '05'
+               MOVE 'Y' TO WS-LOGIN-LOG-OPENED
+           ELSE
+               MOVE 'N' TO WS-LOGIN-LOG-OPENED
+               DISPLAY CT-LOG-INDISP OF CURRENT-TEXT
+           END-IF.
+
+       CLOSE-LOGIN-LOG.
+           IF LOGIN-LOG-OPENED
+               CLOSE LOGIN-LOG
+               MOVE 'N' TO WS-LOGIN-LOG-OPENED
+           END-IF.
+
+       WRITE-LOGIN-LOG.
+           MOVE USER-ID       TO LL-USER-ID.
+           MOVE USER-NAME     TO LL-USER-NAME.
+           MOVE WS-SESSION-DATE TO LL-LOG-DATE.
+           MOVE WS-SESSION-TIME TO LL-LOG-TIME.
+           MOVE WS-TERM-ID    TO LL-TERM-ID.
+           WRITE LOGIN-LOG-RECORD.
+           CALL 'NOTIFY' USING USER-NAME WS-SESSION-DATE
+               WS-SESSION-TIME.
+
        DISPLAY-SCREENS SECTION.
        CABECALHO.
            DISPLAY CLEAR-SCREEN.
            DISPLAY (01, 01) LINHA-SEPARACAO.
-           DISPLAY (02, 01) TITULO-SISTEMA.
+           DISPLAY (02, 01) CT-TITULO OF CURRENT-TEXT.
            DISPLAY (03, 01) LINHA-SEPARACAO.
-           DISPLAY (04, 01) LINHA-EM-BRANCO.
\ No newline at end of file
+           DISPLAY (04, 01) LINHA-EM-BRANCO.
