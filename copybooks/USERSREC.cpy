@@ -0,0 +1,8 @@
+      *****************************************************
+      *  USERSREC.CPY                                     *
+      *  Record layout for the USERS master file.         *
+      *  One entry per operator authorised to log on.      *
+      *****************************************************
+       01  USERS-RECORD.
+           05  US-USER-ID                          PIC X(10).
+           05  US-USER-NAME                        PIC X(40).
