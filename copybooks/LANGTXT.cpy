@@ -0,0 +1,247 @@
+      *****************************************************
+      *  LANGTXT.CPY                                      *
+      *  Screen text for every language HELLO supports,   *
+      *  keyed off WS-LANG-CODE. CURRENT-TEXT holds the    *
+      *  literals for the active language; load it with    *
+      *  MOVE CORRESPONDING <LANG-TEXT-xx> TO CURRENT-TEXT  *
+      *  in SELECT-LANGUAGE-TEXT. Screen layout (line/col) *
+      *  never changes, only the text displayed at it.     *
+      *****************************************************
+       01  LANG-TEXT-PT.
+           05  CT-TITULO                PIC X(30)
+               VALUE '    SISTEMA TESTE EM COBOL    '.
+           05  CT-PROMPT-ID             PIC X(30)
+               VALUE 'Digite seu ID de operador: '.
+           05  CT-BEMVINDO              PIC X(12)
+               VALUE 'Bem vindo '.
+           05  CT-RETOMANDO             PIC X(22)
+               VALUE 'Retomando sessao de '.
+           05  CT-ID-BRANCO             PIC X(32)
+               VALUE 'ID nao pode ser em branco.'.
+           05  CT-NAO-CADASTRADO        PIC X(32)
+               VALUE 'Operador nao cadastrado.'.
+           05  CT-CADASTRO-INVALIDO     PIC X(32)
+               VALUE 'Cadastro de operador invalido.'.
+           05  CT-OPCAO-INVALIDA        PIC X(18)
+               VALUE 'Opcao invalida.'.
+           05  CT-MENU-1                PIC X(20)
+               VALUE '1 - Relatorios'.
+           05  CT-MENU-2                PIC X(20)
+               VALUE '2 - Status de lote'.
+           05  CT-MENU-3                PIC X(20)
+               VALUE '3 - Manutencao'.
+           05  CT-MENU-0                PIC X(10)
+               VALUE '0 - Sair'.
+           05  CT-OPCAO                 PIC X(8)
+               VALUE 'Opcao: '.
+           05  CT-SESSAO                PIC X(22)
+               VALUE 'Sessao iniciada em '.
+           05  CT-TIT-RELATORIO         PIC X(30)
+               VALUE '     RELATORIO DE LOGINS      '.
+           05  CT-RPT-GERADO            PIC X(12)
+               VALUE 'Gerado em '.
+           05  CT-RPT-CABECALHO         PIC X(60)
+               VALUE 'ID OPERADOR  QTD  PRIMEIRO LOGIN    ULTIMO LOGIN'.
+           05  CT-RPT-TOTAL             PIC X(25)
+               VALUE 'TOTAL DE SESSOES: '.
+           05  CT-RPT-FIM               PIC X(40)
+               VALUE 'Relatorio gerado em LOGRPT.PRT'.
+           05  CT-RPT-PAUSA             PIC X(40)
+               VALUE 'Pressione ENTER para voltar ao menu.'.
+           05  CT-RPT-DIA               PIC X(10)
+               VALUE 'Data: '.
+           05  CT-RPT-SUBTOTAL          PIC X(22)
+               VALUE 'Subtotal do dia: '.
+           05  CT-RPT-TABELA-CHEIA      PIC X(45)
+               VALUE 'Tabela do relatorio cheia - dados ignorados.'.
+           05  CT-TIT-BCHSTAT           PIC X(30)
+               VALUE '      STATUS DE LOTE          '.
+           05  CT-BCHSTAT-MSG           PIC X(40)
+               VALUE 'Nenhum lote em execucao no momento.'.
+           05  CT-TIT-MAINMNT           PIC X(30)
+               VALUE '       MANUTENCAO             '.
+           05  CT-MAINMNT-MSG           PIC X(40)
+               VALUE 'Manutencao ainda nao disponivel.'.
+           05  CT-PAUSA-MENU            PIC X(40)
+               VALUE 'Pressione ENTER para voltar ao menu.'.
+           05  CT-SISTEMA-INDISP        PIC X(50)
+               VALUE 'Sistema indisponivel - arquivo de usuarios.'.
+           05  CT-LOG-INDISP            PIC X(50)
+               VALUE 'Sistema indisponivel - arquivo de login.'.
+           05  CT-TRANS-INDISP          PIC X(50)
+               VALUE 'Sistema indisponivel - arquivo de transacoes.'.
+           05  CT-PRINT-INDISP          PIC X(50)
+               VALUE 'Sistema indisponivel - arquivo de impressao.'.
+           05  CT-RPT-LOG-AUSENTE       PIC X(50)
+               VALUE 'Arquivo de login ausente - relatorio vazio.'.
+
+       01  LANG-TEXT-EN.
+           05  CT-TITULO                PIC X(30)
+               VALUE '      COBOL TEST SYSTEM       '.
+           05  CT-PROMPT-ID             PIC X(30)
+               VALUE 'Enter your operator ID: '.
+           05  CT-BEMVINDO              PIC X(12)
+               VALUE 'Welcome '.
+           05  CT-RETOMANDO             PIC X(22)
+               VALUE 'Resuming session for '.
+           05  CT-ID-BRANCO             PIC X(32)
+               VALUE 'ID cannot be blank.'.
+           05  CT-NAO-CADASTRADO        PIC X(32)
+               VALUE 'Operator not registered.'.
+           05  CT-CADASTRO-INVALIDO     PIC X(32)
+               VALUE 'Invalid operator record.'.
+           05  CT-OPCAO-INVALIDA        PIC X(18)
+               VALUE 'Invalid option.'.
+           05  CT-MENU-1                PIC X(20)
+               VALUE '1 - Reports'.
+           05  CT-MENU-2                PIC X(20)
+               VALUE '2 - Batch status'.
+           05  CT-MENU-3                PIC X(20)
+               VALUE '3 - Maintenance'.
+           05  CT-MENU-0                PIC X(10)
+               VALUE '0 - Exit'.
+           05  CT-OPCAO                 PIC X(8)
+               VALUE 'Option: '.
+           05  CT-SESSAO                PIC X(22)
+               VALUE 'Session started at '.
+           05  CT-TIT-RELATORIO         PIC X(30)
+               VALUE '      LOGIN COUNT REPORT      '.
+           05  CT-RPT-GERADO            PIC X(12)
+               VALUE 'Generated '.
+           05  CT-RPT-CABECALHO         PIC X(60)
+               VALUE 'OPERATOR ID  CNT  FIRST LOGIN       LAST LOGIN'.
+           05  CT-RPT-TOTAL             PIC X(25)
+               VALUE 'TOTAL SESSIONS: '.
+           05  CT-RPT-FIM               PIC X(40)
+               VALUE 'Report written to LOGRPT.PRT'.
+           05  CT-RPT-PAUSA             PIC X(40)
+               VALUE 'Press ENTER to return to the menu.'.
+           05  CT-RPT-DIA               PIC X(10)
+               VALUE 'Date: '.
+           05  CT-RPT-SUBTOTAL          PIC X(22)
+               VALUE 'Daily subtotal: '.
+           05  CT-RPT-TABELA-CHEIA      PIC X(45)
+               VALUE 'Report table full - data skipped.'.
+           05  CT-TIT-BCHSTAT           PIC X(30)
+               VALUE '        BATCH STATUS          '.
+           05  CT-BCHSTAT-MSG           PIC X(40)
+               VALUE 'No batch job currently running.'.
+           05  CT-TIT-MAINMNT           PIC X(30)
+               VALUE '        MAINTENANCE           '.
+           05  CT-MAINMNT-MSG           PIC X(40)
+               VALUE 'Maintenance not available yet.'.
+           05  CT-PAUSA-MENU            PIC X(40)
+               VALUE 'Press ENTER to return to the menu.'.
+           05  CT-SISTEMA-INDISP        PIC X(50)
+               VALUE 'System unavailable - user file.'.
+           05  CT-LOG-INDISP            PIC X(50)
+               VALUE 'System unavailable - login log file.'.
+           05  CT-TRANS-INDISP          PIC X(50)
+               VALUE 'System unavailable - transaction file.'.
+           05  CT-PRINT-INDISP          PIC X(50)
+               VALUE 'System unavailable - print file.'.
+           05  CT-RPT-LOG-AUSENTE       PIC X(50)
+               VALUE 'Login log file not found - report is empty.'.
+
+       01  LANG-TEXT-ES.
+           05  CT-TITULO                PIC X(30)
+               VALUE '   SISTEMA DE PRUEBA COBOL    '.
+           05  CT-PROMPT-ID             PIC X(30)
+               VALUE 'Ingrese su ID de operador: '.
+           05  CT-BEMVINDO              PIC X(12)
+               VALUE 'Bienvenido '.
+           05  CT-RETOMANDO             PIC X(22)
+               VALUE 'Reanudando sesion de '.
+           05  CT-ID-BRANCO             PIC X(32)
+               VALUE 'El ID no puede estar vacio.'.
+           05  CT-NAO-CADASTRADO        PIC X(32)
+               VALUE 'Operador no registrado.'.
+           05  CT-CADASTRO-INVALIDO     PIC X(32)
+               VALUE 'Registro de operador invalido.'.
+           05  CT-OPCAO-INVALIDA        PIC X(18)
+               VALUE 'Opcion invalida.'.
+           05  CT-MENU-1                PIC X(20)
+               VALUE '1 - Informes'.
+           05  CT-MENU-2                PIC X(20)
+               VALUE '2 - Estado del lote'.
+           05  CT-MENU-3                PIC X(20)
+               VALUE '3 - Mantenimiento'.
+           05  CT-MENU-0                PIC X(10)
+               VALUE '0 - Salir'.
+           05  CT-OPCAO                 PIC X(8)
+               VALUE 'Opcion: '.
+           05  CT-SESSAO                PIC X(22)
+               VALUE 'Sesion iniciada a las '.
+           05  CT-TIT-RELATORIO         PIC X(30)
+               VALUE '    INFORME DE INGRESOS       '.
+           05  CT-RPT-GERADO            PIC X(12)
+               VALUE 'Generado '.
+           05  CT-RPT-CABECALHO         PIC X(60)
+               VALUE 'ID OPERADOR  CANT  1ER INGRESO  ULT INGRESO'.
+           05  CT-RPT-TOTAL             PIC X(25)
+               VALUE 'TOTAL DE SESIONES: '.
+           05  CT-RPT-FIM               PIC X(40)
+               VALUE 'Informe generado en LOGRPT.PRT'.
+           05  CT-RPT-PAUSA             PIC X(40)
+               VALUE 'Presione ENTER para volver al menu.'.
+           05  CT-RPT-DIA               PIC X(10)
+               VALUE 'Fecha: '.
+           05  CT-RPT-SUBTOTAL          PIC X(22)
+               VALUE 'Subtotal del dia: '.
+           05  CT-RPT-TABELA-CHEIA      PIC X(45)
+               VALUE 'Tabla del informe llena - datos omitidos.'.
+           05  CT-TIT-BCHSTAT           PIC X(30)
+               VALUE '     ESTADO DEL LOTE          '.
+           05  CT-BCHSTAT-MSG           PIC X(40)
+               VALUE 'No hay ningun lote en ejecucion.'.
+           05  CT-TIT-MAINMNT           PIC X(30)
+               VALUE '      MANTENIMIENTO           '.
+           05  CT-MAINMNT-MSG           PIC X(40)
+               VALUE 'Mantenimiento no disponible todavia.'.
+           05  CT-PAUSA-MENU            PIC X(40)
+               VALUE 'Presione ENTER para volver al menu.'.
+           05  CT-SISTEMA-INDISP        PIC X(50)
+               VALUE 'Sistema no disponible - archivo de usuarios.'.
+           05  CT-LOG-INDISP            PIC X(50)
+               VALUE 'Sistema no disponible - archivo de login.'.
+           05  CT-TRANS-INDISP          PIC X(50)
+               VALUE 'Sistema no disponible - archivo de trans.'.
+           05  CT-PRINT-INDISP          PIC X(50)
+               VALUE 'Sistema no disponible - archivo de impresion.'.
+           05  CT-RPT-LOG-AUSENTE       PIC X(50)
+               VALUE 'Archivo de login no encontrado - informe vacio.'.
+
+       01  CURRENT-TEXT.
+           05  CT-TITULO                PIC X(30).
+           05  CT-PROMPT-ID             PIC X(30).
+           05  CT-BEMVINDO              PIC X(12).
+           05  CT-RETOMANDO             PIC X(22).
+           05  CT-ID-BRANCO             PIC X(32).
+           05  CT-NAO-CADASTRADO        PIC X(32).
+           05  CT-CADASTRO-INVALIDO     PIC X(32).
+           05  CT-OPCAO-INVALIDA        PIC X(18).
+           05  CT-MENU-1                PIC X(20).
+           05  CT-MENU-2                PIC X(20).
+           05  CT-MENU-3                PIC X(20).
+           05  CT-MENU-0                PIC X(10).
+           05  CT-OPCAO                 PIC X(8).
+           05  CT-SESSAO                PIC X(22).
+           05  CT-TIT-RELATORIO         PIC X(30).
+           05  CT-RPT-GERADO            PIC X(12).
+           05  CT-RPT-CABECALHO         PIC X(60).
+           05  CT-RPT-TOTAL             PIC X(25).
+           05  CT-RPT-FIM               PIC X(40).
+           05  CT-RPT-PAUSA             PIC X(40).
+           05  CT-RPT-DIA               PIC X(10).
+           05  CT-RPT-SUBTOTAL          PIC X(22).
+           05  CT-RPT-TABELA-CHEIA      PIC X(45).
+           05  CT-TIT-BCHSTAT           PIC X(30).
+           05  CT-BCHSTAT-MSG           PIC X(40).
+           05  CT-TIT-MAINMNT           PIC X(30).
+           05  CT-MAINMNT-MSG           PIC X(40).
+           05  CT-PAUSA-MENU            PIC X(40).
+           05  CT-SISTEMA-INDISP        PIC X(50).
+           05  CT-LOG-INDISP            PIC X(50).
+           05  CT-TRANS-INDISP          PIC X(50).
+           05  CT-PRINT-INDISP          PIC X(50).
+           05  CT-RPT-LOG-AUSENTE       PIC X(50).
