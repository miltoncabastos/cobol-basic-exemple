@@ -0,0 +1,11 @@
+      *****************************************************
+      *  LOGLOGREC.CPY                                    *
+      *  Record layout for the LOGIN-LOG audit trail.     *
+      *  One entry is written per HELLO invocation.       *
+      *****************************************************
+       01  LOGIN-LOG-RECORD.
+           05  LL-USER-ID                          PIC X(10).
+           05  LL-USER-NAME                        PIC X(40).
+           05  LL-LOG-DATE                         PIC X(8).
+           05  LL-LOG-TIME                         PIC X(8).
+           05  LL-TERM-ID                          PIC X(8).
