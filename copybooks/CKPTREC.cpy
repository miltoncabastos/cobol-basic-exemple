@@ -0,0 +1,12 @@
+      *****************************************************
+      *  CKPTREC.CPY                                      *
+      *  Restart checkpoint: which screen the operator     *
+      *  last completed, so an interrupted HELLO session   *
+      *  can resume instead of starting over.               *
+      *****************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-STEP                        PIC X(10).
+           05  CK-USER-ID                          PIC X(10).
+           05  CK-USER-NAME                        PIC X(40).
+           05  CK-SESSION-DATE                     PIC X(8).
+           05  CK-SESSION-TIME                     PIC X(8).
