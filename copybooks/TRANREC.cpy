@@ -0,0 +1,8 @@
+      *****************************************************
+      *  TRANREC.CPY                                      *
+      *  Record layout for the batch TRANS-FILE: one       *
+      *  operator ID per record to be greeted and logged   *
+      *  unattended, in place of an interactive ACCEPT.    *
+      *****************************************************
+       01  TRANS-RECORD.
+           05  TR-USER-ID                          PIC X(10).
