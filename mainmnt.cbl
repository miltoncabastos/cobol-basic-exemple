@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.           MAINMNT.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       COPY LANGTXT.
+
+       01 WS-LANG-CODE                  PIC X(2)    VALUE 'PT'.
+       01 WS-PAUSE                      PIC X.
+
+       01 CABECALHOS.
+           02 LINHA-EM-BRANCO           PIC X(30)   VALUE SPACES.
+           02 LINHA-SEPARACAO           PIC X(30)   VALUE ALL '*'.
+
+       SCREEN SECTION.
+       01 CLEAR-SCREEN.
+           02 BLANK SCREEN.
+
+       PROCEDURE DIVISION.
+       MAINMNT-MAIN.
+           PERFORM GET-LANGUAGE-CODE.
+           PERFORM SELECT-LANGUAGE-TEXT.
+           PERFORM CABECALHO.
+           DISPLAY (05, 01) CT-MAINMNT-MSG OF CURRENT-TEXT.
+           DISPLAY (07, 01) CT-PAUSA-MENU OF CURRENT-TEXT.
+           ACCEPT (07, 40) WS-PAUSE.
+           GOBACK.
+
+       GET-LANGUAGE-CODE.
+           ACCEPT WS-LANG-CODE FROM ENVIRONMENT "HELLO_LANG".
+           IF WS-LANG-CODE = SPACES
+               MOVE 'PT' TO WS-LANG-CODE
+           END-IF.
+
+       SELECT-LANGUAGE-TEXT.
+           EVALUATE WS-LANG-CODE
+               WHEN 'EN'
+                   MOVE CORRESPONDING LANG-TEXT-EN TO CURRENT-TEXT
+               WHEN 'ES'
+                   MOVE CORRESPONDING LANG-TEXT-ES TO CURRENT-TEXT
+               WHEN OTHER
+                   MOVE CORRESPONDING LANG-TEXT-PT TO CURRENT-TEXT
+           END-EVALUATE.
+
+       DISPLAY-SCREENS SECTION.
+       CABECALHO.
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY (01, 01) LINHA-SEPARACAO.
+           DISPLAY (02, 01) CT-TIT-MAINMNT OF CURRENT-TEXT.
+           DISPLAY (03, 01) LINHA-SEPARACAO.
+           DISPLAY (04, 01) LINHA-EM-BRANCO.
