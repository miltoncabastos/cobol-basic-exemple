@@ -0,0 +1,22 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.           NOTIFY.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-NOTIFY-LINE                PIC X(90)   VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-USER-NAME                  PIC X(40).
+       01 LK-SESSION-DATE               PIC X(8).
+       01 LK-SESSION-TIME               PIC X(8).
+
+       PROCEDURE DIVISION USING LK-USER-NAME LK-SESSION-DATE
+           LK-SESSION-TIME.
+       NOTIFY-MAIN.
+           STRING 'NOTIFY: operator ' LK-USER-NAME
+               ' active since ' LK-SESSION-DATE ' ' LK-SESSION-TIME
+               DELIMITED BY SIZE INTO WS-NOTIFY-LINE.
+           DISPLAY WS-NOTIFY-LINE.
+           GOBACK.
