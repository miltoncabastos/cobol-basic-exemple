@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.           LOGRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOGIN-LOG ASSIGN TO "LOGIN.LOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOGIN-LOG-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "LOGRPT.PRT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  LOGIN-LOG.
+       COPY LOGLOGREC.
+
+       FD  PRINT-FILE.
+       01  PRINT-LINE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY LANGTXT.
+
+       01 WS-LANG-CODE                  PIC X(2)    VALUE 'PT'.
+       01 WS-LOGIN-LOG-STATUS           PIC XX      VALUE SPACES.
+       01 WS-PRINT-STATUS               PIC XX      VALUE SPACES.
+       01 WS-LOG-EOF                    PIC X       VALUE 'N'.
+           88 LOG-EOF                               VALUE 'Y'.
+       01 WS-TOTAL-SESSIONS             PIC 9(7)    VALUE 0.
+       01 WS-REPORT-COUNT               PIC 9(5)    VALUE 0.
+       01 WS-DAY-COUNT                  PIC 9(5)    VALUE 0.
+       01 WS-MAX-ENTRIES                PIC 9(5)    VALUE 100.
+       01 WS-MAX-DAYS                   PIC 9(5)    VALUE 31.
+       01 WS-IDX                        PIC 9(5)    VALUE 0.
+       01 WS-DAY-IDX                    PIC 9(5)    VALUE 0.
+       01 WS-FOUND                      PIC X       VALUE 'N'.
+           88 ENTRY-FOUND                           VALUE 'Y'.
+       01 WS-LOGIN-LOG-OPENED           PIC X       VALUE 'N'.
+           88 LOGIN-LOG-OPENED                      VALUE 'Y'.
+       01 WS-PRINT-OPENED               PIC X       VALUE 'N'.
+           88 PRINT-FILE-OPENED                     VALUE 'Y'.
+       01 WS-PAUSE                      PIC X.
+
+       01 WS-REPORT-TABLE.
+           05 WS-REPORT-ENTRY           OCCURS 100 TIMES.
+               10 WR-LOG-DATE           PIC X(8).
+               10 WR-USER-ID            PIC X(10).
+               10 WR-COUNT              PIC 9(5)    VALUE 0.
+               10 WR-FIRST-TIME         PIC X(8).
+               10 WR-LAST-TIME          PIC X(8).
+
+       01 WS-DAY-TABLE.
+           05 WS-DAY-ENTRY              OCCURS 31 TIMES.
+               10 WD-DATE               PIC X(8).
+               10 WD-TOTAL              PIC 9(7)    VALUE 0.
+
+       01 WS-RUN-DATE                   PIC X(8).
+       01 WS-RUN-TIME                   PIC X(8).
+
+       01 CABECALHOS.
+           02 LINHA-EM-BRANCO           PIC X(30)   VALUE SPACES.
+           02 LINHA-SEPARACAO           PIC X(30)   VALUE ALL '*'.
+
+       SCREEN SECTION.
+       01 CLEAR-SCREEN.
+           02 BLANK SCREEN.
+
+       PROCEDURE DIVISION.
+       LOGRPT-MAIN.
+           PERFORM GET-LANGUAGE-CODE.
+           PERFORM SELECT-LANGUAGE-TEXT.
+           PERFORM CABECALHO.
+           PERFORM BUILD-REPORT-TABLE.
+           PERFORM WRITE-REPORT.
+           DISPLAY (05, 01) CT-RPT-FIM OF CURRENT-TEXT.
+           DISPLAY (07, 01) CT-RPT-PAUSA OF CURRENT-TEXT.
+           ACCEPT (07, 40) WS-PAUSE.
+           GOBACK.
+
+       GET-LANGUAGE-CODE.
+           ACCEPT WS-LANG-CODE FROM ENVIRONMENT "HELLO_LANG".
+           IF WS-LANG-CODE = SPACES
+               MOVE 'PT' TO WS-LANG-CODE
+           END-IF.
+
+       SELECT-LANGUAGE-TEXT.
+           EVALUATE WS-LANG-CODE
+               WHEN 'EN'
+                   MOVE CORRESPONDING LANG-TEXT-EN TO CURRENT-TEXT
+               WHEN 'ES'
+                   MOVE CORRESPONDING LANG-TEXT-ES TO CURRENT-TEXT
+               WHEN OTHER
+                   MOVE CORRESPONDING LANG-TEXT-PT TO CURRENT-TEXT
+           END-EVALUATE.
+
+       BUILD-REPORT-TABLE.
+           MOVE 0   TO WS-TOTAL-SESSIONS.
+           MOVE 0   TO WS-REPORT-COUNT.
+           MOVE 0   TO WS-DAY-COUNT.
+           MOVE 'N' TO WS-LOG-EOF.
+           OPEN INPUT LOGIN-LOG.
+           IF WS-LOGIN-LOG-STATUS = '00'
+               MOVE 'Y' TO WS-LOGIN-LOG-OPENED
+           ELSE
+               MOVE 'Y' TO WS-LOG-EOF
+               DISPLAY CT-RPT-LOG-AUSENTE OF CURRENT-TEXT
+           END-IF.
+           PERFORM UNTIL LOG-EOF
+               READ LOGIN-LOG
+                   AT END
+                       MOVE 'Y' TO WS-LOG-EOF
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-SESSIONS
+                       PERFORM ACCUMULATE-DAY-TOTAL
+                       PERFORM ACCUMULATE-ENTRY
+               END-READ
+           END-PERFORM.
+           IF LOGIN-LOG-OPENED
+               CLOSE LOGIN-LOG
+           END-IF.
+
+       ACCUMULATE-DAY-TOTAL.
+           MOVE 'N' TO WS-FOUND.
+           PERFORM VARYING WS-DAY-IDX FROM 1 BY 1
+               UNTIL WS-DAY-IDX > WS-DAY-COUNT OR ENTRY-FOUND
+               IF WD-DATE (WS-DAY-IDX) = LL-LOG-DATE
+                   MOVE 'Y' TO WS-FOUND
+               END-IF
+           END-PERFORM.
+           IF ENTRY-FOUND
+               SUBTRACT 1 FROM WS-DAY-IDX
+               ADD 1 TO WD-TOTAL (WS-DAY-IDX)
+           ELSE
+               IF WS-DAY-COUNT >= WS-MAX-DAYS
+                   DISPLAY CT-RPT-TABELA-CHEIA OF CURRENT-TEXT
+               ELSE
+                   ADD 1 TO WS-DAY-COUNT
+                   MOVE LL-LOG-DATE TO WD-DATE (WS-DAY-COUNT)
+                   MOVE 1           TO WD-TOTAL (WS-DAY-COUNT)
+               END-IF
+           END-IF.
+
+       ACCUMULATE-ENTRY.
+           MOVE 'N' TO WS-FOUND.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-REPORT-COUNT OR ENTRY-FOUND
+               IF WR-LOG-DATE (WS-IDX) = LL-LOG-DATE
+                   AND WR-USER-ID (WS-IDX) = LL-USER-ID
+                   MOVE 'Y' TO WS-FOUND
+               END-IF
+           END-PERFORM.
+           IF ENTRY-FOUND
+               SUBTRACT 1 FROM WS-IDX
+               ADD 1 TO WR-COUNT (WS-IDX)
+               MOVE LL-LOG-TIME TO WR-LAST-TIME (WS-IDX)
+           ELSE
+               IF WS-REPORT-COUNT >= WS-MAX-ENTRIES
+                   DISPLAY CT-RPT-TABELA-CHEIA OF CURRENT-TEXT
+               ELSE
+                   ADD 1 TO WS-REPORT-COUNT
+                   MOVE LL-LOG-DATE TO WR-LOG-DATE (WS-REPORT-COUNT)
+                   MOVE LL-USER-ID  TO WR-USER-ID  (WS-REPORT-COUNT)
+                   MOVE 1           TO WR-COUNT    (WS-REPORT-COUNT)
+                   MOVE LL-LOG-TIME TO WR-FIRST-TIME (WS-REPORT-COUNT)
+                   MOVE LL-LOG-TIME TO WR-LAST-TIME  (WS-REPORT-COUNT)
+               END-IF
+           END-IF.
+
+       WRITE-REPORT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRINT-STATUS = '00'
+               MOVE 'Y' TO WS-PRINT-OPENED
+           ELSE
+               MOVE 'N' TO WS-PRINT-OPENED
+               DISPLAY CT-PRINT-INDISP OF CURRENT-TEXT
+           END-IF.
+           IF PRINT-FILE-OPENED
+               MOVE CT-TIT-RELATORIO OF CURRENT-TEXT TO PRINT-LINE
+               WRITE PRINT-LINE
+               STRING CT-RPT-GERADO OF CURRENT-TEXT
+                   WS-RUN-DATE ' ' WS-RUN-TIME
+                   DELIMITED BY SIZE INTO PRINT-LINE
+               WRITE PRINT-LINE
+               MOVE SPACES TO PRINT-LINE
+               WRITE PRINT-LINE
+               PERFORM VARYING WS-DAY-IDX FROM 1 BY 1
+                   UNTIL WS-DAY-IDX > WS-DAY-COUNT
+                   PERFORM WRITE-DAY-SECTION
+               END-PERFORM
+               STRING CT-RPT-TOTAL OF CURRENT-TEXT WS-TOTAL-SESSIONS
+                   DELIMITED BY SIZE INTO PRINT-LINE
+               WRITE PRINT-LINE
+               CLOSE PRINT-FILE
+           END-IF.
+
+       WRITE-DAY-SECTION.
+           STRING CT-RPT-DIA OF CURRENT-TEXT WD-DATE (WS-DAY-IDX)
+               DELIMITED BY SIZE INTO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE CT-RPT-CABECALHO OF CURRENT-TEXT TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-REPORT-COUNT
+               IF WR-LOG-DATE (WS-IDX) = WD-DATE (WS-DAY-IDX)
+                   PERFORM WRITE-REPORT-LINE
+               END-IF
+           END-PERFORM.
+           MOVE SPACES TO PRINT-LINE.
+           STRING CT-RPT-SUBTOTAL OF CURRENT-TEXT
+               WD-TOTAL (WS-DAY-IDX)
+               DELIMITED BY SIZE INTO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+       WRITE-REPORT-LINE.
+           MOVE SPACES TO PRINT-LINE.
+           STRING WR-USER-ID (WS-IDX) '  '
+               WR-COUNT (WS-IDX) '  '
+               WR-FIRST-TIME (WS-IDX) '  '
+               WR-LAST-TIME (WS-IDX)
+               DELIMITED BY SIZE INTO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+       DISPLAY-SCREENS SECTION.
+       CABECALHO.
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY (01, 01) LINHA-SEPARACAO.
+           DISPLAY (02, 01) CT-TIT-RELATORIO OF CURRENT-TEXT.
+           DISPLAY (03, 01) LINHA-SEPARACAO.
+           DISPLAY (04, 01) LINHA-EM-BRANCO.
